@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook.: EXCREG01
+      * Author...: VANESSA
+      * Date.....: 08/08/2026
+      * Purpose..: LAYOUT DO ARQUIVO DE EXCECOES DO CADASTRO. CADA
+      *            REGISTRO REPROVADO EM UMA VALIDACAO (CEP, DDD, CPF,
+      *            PROFISSAO) GERA UMA LINHA NESTE ARQUIVO.
+      ******************************************************************
+       01  EX-REGISTRO-EXCECAO.
+           03  EX-CHAVE                   PIC X(10).
+           03  EX-NOME-COMPLETO            PIC X(31).
+           03  EX-CAMPO                    PIC X(10).
+           03  EX-MOTIVO                   PIC X(48).
