@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook.: AUDREG01
+      * Author...: VANESSA
+      * Date.....: 08/08/2026
+      * Purpose..: LAYOUT DO ARQUIVO DE AUDITORIA DO CADASTRO. CADA
+      *            ALTERACAO GRAVA UM PAR DE REGISTROS (IMAGEM ANTES E
+      *            IMAGEM DEPOIS), CARIMBADOS COM DATA/HORA.
+      ******************************************************************
+       01  AU-REGISTRO-AUDITORIA.
+           03  AU-CHAVE                   PIC X(10).
+           03  AU-DATA-EVENTO             PIC 9(08).
+           03  AU-HORA-EVENTO             PIC 9(08).
+           03  AU-TIPO-IMAGEM             PIC X(05).
+               88  AU-IMAGEM-ANTES        VALUE 'ANTES'.
+               88  AU-IMAGEM-DEPOIS       VALUE 'DEPOI'.
+           03  AU-OPERACAO                PIC X(01).
+               88  AU-OPER-INCLUSAO       VALUE 'I'.
+               88  AU-OPER-ALTERACAO      VALUE 'A'.
+               88  AU-OPER-EXCLUSAO       VALUE 'E'.
+           03  AU-IMAGEM-REGISTRO         PIC X(161).
