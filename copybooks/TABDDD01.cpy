@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Copybook.: TABDDD01
+      * Author...: VANESSA
+      * Date.....: 08/08/2026
+      * Purpose..: TABELA DE CODIGOS DDD VALIDOS (DISCAGEM DIRETA A
+      *            DISTANCIA), USADA PELA VALIDACAO DE TELEFONE.
+      ******************************************************************
+       01  TAB-DDD-VALORES.
+           03  FILLER PIC X(02) VALUE '11'.
+           03  FILLER PIC X(02) VALUE '12'.
+           03  FILLER PIC X(02) VALUE '13'.
+           03  FILLER PIC X(02) VALUE '14'.
+           03  FILLER PIC X(02) VALUE '15'.
+           03  FILLER PIC X(02) VALUE '16'.
+           03  FILLER PIC X(02) VALUE '17'.
+           03  FILLER PIC X(02) VALUE '18'.
+           03  FILLER PIC X(02) VALUE '19'.
+           03  FILLER PIC X(02) VALUE '21'.
+           03  FILLER PIC X(02) VALUE '22'.
+           03  FILLER PIC X(02) VALUE '24'.
+           03  FILLER PIC X(02) VALUE '27'.
+           03  FILLER PIC X(02) VALUE '28'.
+           03  FILLER PIC X(02) VALUE '31'.
+           03  FILLER PIC X(02) VALUE '32'.
+           03  FILLER PIC X(02) VALUE '33'.
+           03  FILLER PIC X(02) VALUE '34'.
+           03  FILLER PIC X(02) VALUE '35'.
+           03  FILLER PIC X(02) VALUE '37'.
+           03  FILLER PIC X(02) VALUE '38'.
+           03  FILLER PIC X(02) VALUE '41'.
+           03  FILLER PIC X(02) VALUE '42'.
+           03  FILLER PIC X(02) VALUE '43'.
+           03  FILLER PIC X(02) VALUE '44'.
+           03  FILLER PIC X(02) VALUE '45'.
+           03  FILLER PIC X(02) VALUE '46'.
+           03  FILLER PIC X(02) VALUE '47'.
+           03  FILLER PIC X(02) VALUE '48'.
+           03  FILLER PIC X(02) VALUE '49'.
+           03  FILLER PIC X(02) VALUE '51'.
+           03  FILLER PIC X(02) VALUE '53'.
+           03  FILLER PIC X(02) VALUE '54'.
+           03  FILLER PIC X(02) VALUE '55'.
+           03  FILLER PIC X(02) VALUE '61'.
+           03  FILLER PIC X(02) VALUE '62'.
+           03  FILLER PIC X(02) VALUE '64'.
+           03  FILLER PIC X(02) VALUE '63'.
+           03  FILLER PIC X(02) VALUE '65'.
+           03  FILLER PIC X(02) VALUE '66'.
+           03  FILLER PIC X(02) VALUE '67'.
+           03  FILLER PIC X(02) VALUE '68'.
+           03  FILLER PIC X(02) VALUE '69'.
+           03  FILLER PIC X(02) VALUE '71'.
+           03  FILLER PIC X(02) VALUE '73'.
+           03  FILLER PIC X(02) VALUE '74'.
+           03  FILLER PIC X(02) VALUE '75'.
+           03  FILLER PIC X(02) VALUE '77'.
+           03  FILLER PIC X(02) VALUE '79'.
+           03  FILLER PIC X(02) VALUE '81'.
+           03  FILLER PIC X(02) VALUE '87'.
+           03  FILLER PIC X(02) VALUE '82'.
+           03  FILLER PIC X(02) VALUE '83'.
+           03  FILLER PIC X(02) VALUE '84'.
+           03  FILLER PIC X(02) VALUE '85'.
+           03  FILLER PIC X(02) VALUE '88'.
+           03  FILLER PIC X(02) VALUE '86'.
+           03  FILLER PIC X(02) VALUE '89'.
+           03  FILLER PIC X(02) VALUE '91'.
+           03  FILLER PIC X(02) VALUE '93'.
+           03  FILLER PIC X(02) VALUE '94'.
+           03  FILLER PIC X(02) VALUE '92'.
+           03  FILLER PIC X(02) VALUE '97'.
+           03  FILLER PIC X(02) VALUE '95'.
+           03  FILLER PIC X(02) VALUE '96'.
+           03  FILLER PIC X(02) VALUE '98'.
+           03  FILLER PIC X(02) VALUE '99'.
+
+       01  TAB-DDD-FAIXAS REDEFINES TAB-DDD-VALORES.
+           03  TAB-DDD-OCOR OCCURS 67 TIMES
+                            INDEXED BY TAB-DDD-IDX.
+               05  TAB-DDD-COD            PIC X(02).
