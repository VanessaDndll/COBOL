@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Copybook.: TABCEP01
+      * Author...: VANESSA
+      * Date.....: 08/08/2026
+      * Purpose..: TABELA DE FAIXAS DE CEP POR UF, USADA PELA VALIDACAO
+      *            DE ENDERECO. CARREGADA EM WORKING-STORAGE (VALUES DE
+      *            COMPILACAO) POIS SAO AS FAIXAS OFICIAIS DOS CORREIOS
+      *            E NAO MUDAM COM FREQUENCIA.
+      *----------------------------------------------------------------
+      * LAYOUT DE CADA LINHA: UF(02) + INICIO(08) + FIM(08) = 18 BYTES.
+      ******************************************************************
+       01  TAB-CEP-VALORES.
+           03  FILLER PIC X(18) VALUE 'SP0100000019999999'.
+           03  FILLER PIC X(18) VALUE 'RJ2000000028999999'.
+           03  FILLER PIC X(18) VALUE 'ES2900000029999999'.
+           03  FILLER PIC X(18) VALUE 'MG3000000039999999'.
+           03  FILLER PIC X(18) VALUE 'BA4000000048999999'.
+           03  FILLER PIC X(18) VALUE 'SE4900000049999999'.
+           03  FILLER PIC X(18) VALUE 'PE5000000056999999'.
+           03  FILLER PIC X(18) VALUE 'AL5700000057999999'.
+           03  FILLER PIC X(18) VALUE 'PB5800000058999999'.
+           03  FILLER PIC X(18) VALUE 'RN5900000059999999'.
+           03  FILLER PIC X(18) VALUE 'CE6000000063999999'.
+           03  FILLER PIC X(18) VALUE 'PI6400000064999999'.
+           03  FILLER PIC X(18) VALUE 'MA6500000065999999'.
+           03  FILLER PIC X(18) VALUE 'PA6600000068899999'.
+           03  FILLER PIC X(18) VALUE 'AP6890000068999999'.
+           03  FILLER PIC X(18) VALUE 'AM6900000069299999'.
+           03  FILLER PIC X(18) VALUE 'RR6930000069399999'.
+           03  FILLER PIC X(18) VALUE 'AM6940000069899999'.
+           03  FILLER PIC X(18) VALUE 'AC6990000069999999'.
+           03  FILLER PIC X(18) VALUE 'DF7000000072799999'.
+           03  FILLER PIC X(18) VALUE 'GO7280000076799999'.
+           03  FILLER PIC X(18) VALUE 'TO7700000077999999'.
+           03  FILLER PIC X(18) VALUE 'MT7800000078899999'.
+           03  FILLER PIC X(18) VALUE 'MS7900000079999999'.
+           03  FILLER PIC X(18) VALUE 'PR8000000087999999'.
+           03  FILLER PIC X(18) VALUE 'SC8800000089999999'.
+           03  FILLER PIC X(18) VALUE 'RS9000000099999999'.
+
+       01  TAB-CEP-FAIXAS REDEFINES TAB-CEP-VALORES.
+           03  TAB-CEP-OCOR OCCURS 27 TIMES
+                            ASCENDING KEY IS TAB-CEP-INICIO
+                            INDEXED BY TAB-CEP-IDX.
+               05  TAB-CEP-UF             PIC X(02).
+               05  TAB-CEP-INICIO         PIC 9(08).
+               05  TAB-CEP-FIM            PIC 9(08).
