@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook.: CHKREG01
+      * Author...: VANESSA
+      * Date.....: 08/08/2026
+      * Purpose..: LAYOUT DO ARQUIVO DE CHECKPOINT/RESTART DA LEITURA
+      *            DO CADASTRO DE PESSOAS.
+      *----------------------------------------------------------------
+      * Modification History
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 VD    CRIACAO, JUNTO COM O RESTART DO CADASTRO.
+      * 09/08/2026 VD    INCLUIDOS CK-QTDE-VALIDOS E CK-QTDE-EXCECOES
+      *                  PARA QUE O RESUMO FINAL APOS UM RESTART
+      *                  CONTINUE BATENDO COM CK-QTDE-PROCESSADA.
+      ******************************************************************
+       01  CK-REGISTRO-CHECKPOINT.
+           03  CK-ID                      PIC X(10).
+           03  CK-CHAVE                   PIC X(10).
+           03  CK-QTDE-PROCESSADA         PIC 9(07).
+           03  CK-QTDE-VALIDOS            PIC 9(07).
+           03  CK-QTDE-EXCECOES           PIC 9(07).
+           03  CK-DATA-GRAVACAO           PIC 9(08).
+           03  CK-HORA-GRAVACAO           PIC 9(08).
