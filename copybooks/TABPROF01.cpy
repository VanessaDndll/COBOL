@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook.: TABPROF01
+      * Author...: VANESSA
+      * Date.....: 08/08/2026
+      * Purpose..: TABELA DE CODIGOS DE PROFISSAO (CODIGO + DESCRICAO),
+      *            USADA PARA RESOLVER WS-PROFISSAO A UM CODIGO PADRAO
+      *            EM VEZ DE ACEITAR TEXTO LIVRE. LAYOUT DE CADA LINHA:
+      *            CODIGO(03) + DESCRICAO(15) = 18 BYTES.
+      ******************************************************************
+       01  TAB-PROF-CARGA.
+           03  FILLER PIC X(18) VALUE '001ANALISTA      '.
+           03  FILLER PIC X(18) VALUE '002CONSULTOR     '.
+           03  FILLER PIC X(18) VALUE '003GERENTE       '.
+           03  FILLER PIC X(18) VALUE '004DESENVOLVEDOR '.
+           03  FILLER PIC X(18) VALUE '005ADMINISTRADOR '.
+           03  FILLER PIC X(18) VALUE '006ENGENHEIRO    '.
+           03  FILLER PIC X(18) VALUE '007PROFESSOR     '.
+           03  FILLER PIC X(18) VALUE '008ADVOGADO      '.
+           03  FILLER PIC X(18) VALUE '009CONTADOR      '.
+           03  FILLER PIC X(18) VALUE '010MEDICO        '.
+           03  FILLER PIC X(18) VALUE '011ESTUDANTE     '.
+           03  FILLER PIC X(18) VALUE '999OUTROS        '.
+
+       01  TAB-PROF-TABELA REDEFINES TAB-PROF-CARGA.
+           03  TAB-PROF-OCOR OCCURS 12 TIMES
+                             INDEXED BY TAB-PROF-IDX.
+               05  TAB-PROF-COD           PIC 9(03).
+               05  TAB-PROF-DESCRICAO     PIC X(15).
