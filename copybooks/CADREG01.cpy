@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Copybook.: CADREG01
+      * Author...: VANESSA
+      * Date.....: 08/08/2026
+      * Purpose..: LAYOUT DO REGISTRO FISICO DO ARQUIVO CADASTRO-PESSOAS.
+      *            MESMOS CAMPOS DE LAYOUT001, COM PREFIXO CR- (CADASTRO
+      *            REGISTRO) PARA NAO COLIDIR COM A COPIA DE TRABALHO EM
+      *            WORKING-STORAGE.
+      *----------------------------------------------------------------
+      * Modification History
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 VD    CRIACAO, JUNTO COM O ARQUIVO INDEXADO DO
+      *                  CADASTRO DE PESSOAS.
+      ******************************************************************
+       01  CR-REGISTRO-PESSOA.
+           03  CR-CHAVE                   PIC X(10).
+           03  CR-PRIMEIRO-NOME           PIC X(15).
+           03  CR-ULTIMO-NOME             PIC X(15).
+           03  CR-TELEFONE.
+               05  CR-PAIS                PIC X(02).
+               05  CR-DDD                 PIC X(02).
+               05  CR-PREFIXO             PIC X(04).
+               05  CR-SUFIXO              PIC X(04).
+           03  CR-RUA                     PIC X(20).
+           03  CR-BAIRRO                  PIC X(15).
+           03  CR-CIDADE                  PIC X(20).
+           03  CR-UF                      PIC X(02).
+           03  CR-CEP.
+               05  CR-CEP-1               PIC X(05).
+               05  CR-CEP-2               PIC X(03).
+           03  CR-NACINALIDADE            PIC X(15).
+           03  CR-PROFISSAO               PIC X(15).
+           03  CR-PROFISSAO-COD           PIC 9(03).
+           03  CR-CPF.
+               05  CR-CPF-BASE            PIC 9(09).
+               05  CR-CPF-DV              PIC 9(02).
