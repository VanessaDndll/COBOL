@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Copybook.: LAYOUT001
+      * Author...: VANESSA
+      * Date.....: 07/10/2024
+      * Purpose..: LAYOUT DE TRABALHO DE UMA PESSOA DO CADASTRO, USADO
+      *            EM WORKING-STORAGE PELOS PROGRAMAS QUE LEEM, EXIBEM
+      *            OU MANTEM O CADASTRO.
+      *----------------------------------------------------------------
+      * Modification History
+      * DATE       INIT  DESCRIPTION
+      * 07/10/2024 VD    LAYOUT ORIGINAL (NOME/TELEFONE/ENDERECO).
+      * 08/08/2026 VD    INCLUIDO WS-CPF COM DIGITO VERIFICADOR.
+      * 08/08/2026 VD    INCLUIDO WS-PROFISSAO-COD PARA O DE/PARA DA
+      *                  TABELA DE PROFISSOES.
+      ******************************************************************
+       01  LAYOUT001-REGISTRO.
+           03  WS-CHAVE                   PIC X(10).
+           03  WS-PRIMEIRO-NOME           PIC X(15).
+           03  WS-ULTIMO-NOME             PIC X(15).
+           03  WS-TELEFONE.
+               05  WS-PAIS                PIC X(02).
+               05  WS-DDD                 PIC X(02).
+               05  WS-PREFIXO             PIC X(04).
+               05  WS-SUFIXO              PIC X(04).
+           03  WS-RUA                     PIC X(20).
+           03  WS-BAIRRO                  PIC X(15).
+           03  WS-CIDADE                  PIC X(20).
+           03  WS-UF                      PIC X(02).
+           03  WS-CEP.
+               05  WS-CEP-1               PIC X(05).
+               05  WS-CEP-2               PIC X(03).
+           03  WS-NACINALIDADE            PIC X(15).
+           03  WS-PROFISSAO               PIC X(15).
+           03  WS-PROFISSAO-COD           PIC 9(03) VALUE ZEROS.
+           03  WS-CPF.
+               05  WS-CPF-BASE            PIC 9(09) VALUE ZEROS.
+               05  WS-CPF-DV              PIC 9(02) VALUE ZEROS.
