@@ -0,0 +1,440 @@
+      ******************************************************************
+      * Author: VANESSA
+      * Date: 08/08/2026
+      * Purpose: LISTAGEM IMPRESSA E PAGINADA DO CADASTRO DE PESSOAS,
+      *          A PARTIR DO MESMO ARQUIVO CADASTRO-PESSOAS LIDO PELO
+      *          Primeiro_programa. GERA CABECALHO, QUEBRA DE PAGINA
+      *          A CADA N LINHAS DE DETALHE E UMA LINHA FINAL COM O
+      *          TOTAL DE PESSOAS LISTADAS.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 VD    CRIACAO DO PROGRAMA.
+      * 09/08/2026 VD    PASSOU A VALIDAR CEP, DDD, CPF E PROFISSAO
+      *                  ANTES DE IMPRIMIR CADA REGISTRO (MESMAS
+      *                  REGRAS DO Primeiro_programa), GRAVANDO
+      *                  REGISTROS REPROVADOS NO ARQUIVO DE EXCECOES EM
+      *                  VEZ DE LISTA-LOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCAD001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-PESSOAS    ASSIGN TO "CADPES"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CR-CHAVE
+                  FILE STATUS IS WS-STATUS-CADASTRO.
+
+           SELECT RELATORIO-CADASTRO  ASSIGN TO "RELCAD"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT ARQ-EXCECOES        ASSIGN TO "CADEXC"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXCECOES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-PESSOAS
+           LABEL RECORD IS STANDARD.
+       COPY CADREG01.
+
+       FD  RELATORIO-CADASTRO
+           LABEL RECORD IS STANDARD.
+       01  RL-LINHA-RELATORIO             PIC X(132).
+
+       FD  ARQ-EXCECOES
+           LABEL RECORD IS STANDARD.
+       COPY EXCREG01.
+
+       WORKING-STORAGE SECTION.
+       77  WS-TM-1                        PIC 99.
+       77  WS-TM-2                        PIC 99.
+
+       01  WS-STATUS-ARQUIVOS.
+           03  WS-STATUS-CADASTRO          PIC X(02) VALUE '00'.
+           03  WS-STATUS-RELATORIO         PIC X(02) VALUE '00'.
+           03  WS-STATUS-EXCECOES          PIC X(02) VALUE '00'.
+
+       01  WS-FLAGS.
+           03  WS-FIM-CADASTRO             PIC X(01) VALUE 'N'.
+               88  FIM-CADASTRO            VALUE 'S'.
+           03  WS-REGISTRO-VALIDO          PIC X(01) VALUE 'S'.
+               88  REGISTRO-VALIDO         VALUE 'S'.
+           03  WS-CEP-SITUACAO             PIC X(01) VALUE 'N'.
+               88  CEP-VALIDO              VALUE 'S'.
+           03  WS-TEL-SITUACAO             PIC X(01) VALUE 'N'.
+               88  TEL-VALIDO              VALUE 'S'.
+           03  WS-CPF-SITUACAO             PIC X(01) VALUE 'N'.
+               88  CPF-VALIDO              VALUE 'S'.
+           03  WS-PROF-SITUACAO            PIC X(01) VALUE 'N'.
+               88  PROF-VALIDO             VALUE 'S'.
+
+       COPY TABCEP01.
+       01  WS-CEP-NUM-TXT                  PIC X(08) VALUE SPACES.
+       01  WS-CEP-NUM                      PIC 9(08) VALUE ZEROS.
+
+       COPY TABDDD01.
+
+       COPY TABPROF01.
+
+       01  WS-CPF-AREA.
+           03  WS-CPF-TEXTO                PIC X(11) VALUE ZEROS.
+       01  WS-CPF-AREA-R REDEFINES WS-CPF-AREA.
+           03  WS-CPF-DIGITO OCCURS 11 TIMES      PIC 9(01).
+       01  WS-CPF-CALCULO.
+           03  WS-CPF-IDX                  PIC 9(02) VALUE ZEROS.
+           03  WS-CPF-SOMA                 PIC 9(04) VALUE ZEROS.
+           03  WS-CPF-RESTO                PIC 9(02) VALUE ZEROS.
+           03  WS-CPF-DV-CALC-1            PIC 9(01) VALUE ZEROS.
+           03  WS-CPF-DV-CALC-2            PIC 9(01) VALUE ZEROS.
+
+       01  WS-CONTROLE-PAGINA.
+           03  WS-LINHAS-POR-PAGINA        PIC 9(02) VALUE 10.
+           03  WS-LINHAS-NA-PAGINA         PIC 9(02) VALUE ZEROS.
+           03  WS-NUMERO-PAGINA            PIC 9(04) VALUE ZEROS.
+           03  WS-TOTAL-PESSOAS            PIC 9(07) VALUE ZEROS.
+           03  WS-TOTAL-EXCECOES           PIC 9(07) VALUE ZEROS.
+           03  WS-RETORNO                  PIC 9(02) VALUE ZEROS.
+
+       01  WS-CABECALHO-1.
+           03  FILLER                      PIC X(20) VALUE SPACES.
+           03  FILLER                      PIC X(33)
+               VALUE 'RELATORIO DE CADASTRO DE PESSOAS'.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+           03  FILLER                      PIC X(7) VALUE 'PAGINA:'.
+           03  WS-PAGINA-EDIT               PIC ZZZ9.
+
+       01  WS-CABECALHO-2.
+           03  FILLER PIC X(31) VALUE 'NOME COMPLETO'.
+           03  FILLER PIC X(16) VALUE 'TELEFONE'.
+           03  FILLER PIC X(25) VALUE 'CIDADE/UF'.
+           03  FILLER PIC X(18) VALUE 'NACIONALIDADE'.
+           03  FILLER PIC X(15) VALUE 'PROFISSAO'.
+
+       01  WS-LINHA-SEPARADORA             PIC X(105) VALUE ALL '-'.
+
+       01  WS-LINHA-DETALHE.
+           03  WS-DET-NOME                 PIC X(31) VALUE SPACES.
+           03  WS-DET-TELEFONE             PIC X(16) VALUE SPACES.
+           03  WS-DET-CIDADE-UF            PIC X(25) VALUE SPACES.
+           03  WS-DET-NACIONALIDADE        PIC X(18) VALUE SPACES.
+           03  WS-DET-PROFISSAO            PIC X(15) VALUE SPACES.
+
+       01  WS-LINHA-TOTAL.
+           03  FILLER                      PIC X(26)
+               VALUE 'TOTAL DE PESSOAS LISTADAS:'.
+           03  WS-TOTAL-EDIT               PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-LINHA-TOTAL-EXC.
+           03  FILLER                      PIC X(27)
+               VALUE 'TOTAL DE EXCECOES GRAVADAS:'.
+           03  WS-TOTAL-EXC-EDIT           PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM R100-ABRIR-ARQUIVOS
+           PERFORM R200-LER-PROXIMO-REGISTRO
+           PERFORM R300-IMPRIMIR-REGISTRO
+               UNTIL FIM-CADASTRO
+           PERFORM R800-IMPRIMIR-TOTAL
+           PERFORM R900-ENCERRAR-ARQUIVOS
+           MOVE WS-RETORNO               TO RETURN-CODE
+           STOP RUN.
+
+       R100-ABRIR-ARQUIVOS.
+           OPEN INPUT CADASTRO-PESSOAS
+           IF WS-STATUS-CADASTRO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CADASTRO-PESSOAS. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM R950-ENCERRAR-COM-ERRO
+           END-IF
+
+           OPEN OUTPUT RELATORIO-CADASTRO
+           IF WS-STATUS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR RELATORIO-CADASTRO. STATUS: '
+                       WS-STATUS-RELATORIO
+               PERFORM R950-ENCERRAR-COM-ERRO
+           END-IF
+
+           OPEN OUTPUT ARQ-EXCECOES
+           IF WS-STATUS-EXCECOES NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-EXCECOES. STATUS: '
+                       WS-STATUS-EXCECOES
+               PERFORM R950-ENCERRAR-COM-ERRO
+           END-IF
+           .
+
+       R200-LER-PROXIMO-REGISTRO.
+           IF NOT FIM-CADASTRO
+               READ CADASTRO-PESSOAS
+                   AT END
+                       SET FIM-CADASTRO TO TRUE
+               END-READ
+               IF NOT FIM-CADASTRO AND WS-STATUS-CADASTRO NOT = '00'
+                   DISPLAY 'ERRO NA LEITURA DO CADASTRO. STATUS: '
+                           WS-STATUS-CADASTRO
+                   PERFORM R950-ENCERRAR-COM-ERRO
+               END-IF
+           END-IF
+           .
+
+       R300-IMPRIMIR-REGISTRO.
+           PERFORM R320-VALIDAR-REGISTRO
+           IF REGISTRO-VALIDO
+               IF WS-LINHAS-NA-PAGINA = ZEROS
+                   PERFORM R400-IMPRIMIR-CABECALHO
+               END-IF
+
+               MOVE ZEROS                TO WS-TM-1
+               INSPECT FUNCTION REVERSE(CR-PRIMEIRO-NOME)
+                                TALLYING WS-TM-1 FOR LEADING ' '
+               MOVE ZEROS                TO WS-TM-2
+               INSPECT FUNCTION REVERSE(CR-CIDADE)
+                                TALLYING WS-TM-2 FOR LEADING ' '
+
+               MOVE FUNCTION
+                   CONCATENATE(CR-PRIMEIRO-NOME
+                     (1:(FUNCTION LENGTH(CR-PRIMEIRO-NOME) - WS-TM-1))
+                     ' ' CR-ULTIMO-NOME)  TO WS-DET-NOME
+               MOVE FUNCTION
+                   CONCATENATE('(' CR-DDD ') ' CR-PREFIXO '-' CR-SUFIXO)
+                                         TO WS-DET-TELEFONE
+               MOVE FUNCTION
+                   CONCATENATE(CR-CIDADE
+                     (1:(FUNCTION LENGTH(CR-CIDADE) - WS-TM-2))
+                     ' ' CR-UF)           TO WS-DET-CIDADE-UF
+               MOVE CR-NACINALIDADE      TO WS-DET-NACIONALIDADE
+               MOVE CR-PROFISSAO         TO WS-DET-PROFISSAO
+
+               MOVE WS-LINHA-DETALHE     TO RL-LINHA-RELATORIO
+               PERFORM R500-GRAVAR-LINHA
+
+               ADD 1                     TO WS-LINHAS-NA-PAGINA
+               ADD 1                     TO WS-TOTAL-PESSOAS
+
+               IF WS-LINHAS-NA-PAGINA = WS-LINHAS-POR-PAGINA
+                   MOVE ZEROS            TO WS-LINHAS-NA-PAGINA
+                   MOVE SPACES           TO RL-LINHA-RELATORIO
+                   PERFORM R500-GRAVAR-LINHA
+               END-IF
+           END-IF
+
+           PERFORM R200-LER-PROXIMO-REGISTRO
+           .
+
+      ******************************************************************
+      * VALIDA CEP, TELEFONE, CPF E PROFISSAO DO REGISTRO LIDO, DA
+      * MESMA FORMA QUE O Primeiro_programa VALIDA EM LOTE (P320), PARA
+      * QUE UM REGISTRO COM DADOS INVALIDOS NAO SAIA NO RELATORIO
+      * IMPRESSO E CAIA NO ARQUIVO DE EXCECOES EM VEZ DISSO.
+      ******************************************************************
+       R320-VALIDAR-REGISTRO.
+           SET REGISTRO-VALIDO           TO TRUE
+           PERFORM R321-VALIDAR-CEP
+           PERFORM R322-VALIDAR-TELEFONE
+           PERFORM R323-VALIDAR-CPF
+           PERFORM R326-VALIDAR-PROFISSAO
+           IF NOT CEP-VALIDO OR NOT TEL-VALIDO
+                              OR NOT CPF-VALIDO OR NOT PROF-VALIDO
+               MOVE 'N'                  TO WS-REGISTRO-VALIDO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O CEP CONTRA A TABELA DE FAIXAS POR UF (TABCEP01)
+      ******************************************************************
+       R321-VALIDAR-CEP.
+           MOVE 'N'                      TO WS-CEP-SITUACAO
+           IF CR-CEP-1 IS NUMERIC AND CR-CEP-2 IS NUMERIC
+               MOVE FUNCTION CONCATENATE(CR-CEP-1 CR-CEP-2)
+                                         TO WS-CEP-NUM-TXT
+               MOVE WS-CEP-NUM-TXT       TO WS-CEP-NUM
+               SET TAB-CEP-IDX           TO 1
+               SEARCH TAB-CEP-OCOR
+                   AT END
+                       CONTINUE
+                   WHEN TAB-CEP-UF (TAB-CEP-IDX) = CR-UF
+                    AND WS-CEP-NUM NOT LESS
+                        THAN TAB-CEP-INICIO (TAB-CEP-IDX)
+                    AND WS-CEP-NUM NOT GREATER
+                        THAN TAB-CEP-FIM (TAB-CEP-IDX)
+                       SET CEP-VALIDO   TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT CEP-VALIDO
+               MOVE 'CEP'                TO EX-CAMPO
+               MOVE 'CEP NAO NUMERICO OU FORA DA FAIXA DA UF'
+                                         TO EX-MOTIVO
+               PERFORM R329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O DDD CONTRA A TABELA TABDDD01 E CONFIRMA QUE O PREFIXO
+      * E O SUFIXO SAO NUMERICOS (VER OBSERVACAO EM
+      * Primeiro_programa.cbl SOBRE O LAYOUT FIXO NAO DISTINGUIR
+      * TELEFONE FIXO DE CELULAR)
+      ******************************************************************
+       R322-VALIDAR-TELEFONE.
+           MOVE 'N'                      TO WS-TEL-SITUACAO
+           IF CR-PAIS = '55'
+                              AND CR-PREFIXO IS NUMERIC
+                              AND CR-SUFIXO IS NUMERIC
+               SET TAB-DDD-IDX           TO 1
+               SEARCH TAB-DDD-OCOR
+                   AT END
+                       CONTINUE
+                   WHEN TAB-DDD-COD (TAB-DDD-IDX) = CR-DDD
+                       SET TEL-VALIDO   TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT TEL-VALIDO
+               MOVE 'TELEFONE'           TO EX-CAMPO
+               MOVE 'DDD INVALIDO OU PREFIXO/SUFIXO NAO NUMERICO'
+                                         TO EX-MOTIVO
+               PERFORM R329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O CPF PELO ALGORITMO PADRAO DE DIGITO VERIFICADOR
+      * MODULO 11 (DOIS DIGITOS VERIFICADORES)
+      ******************************************************************
+       R323-VALIDAR-CPF.
+           MOVE 'N'                      TO WS-CPF-SITUACAO
+           MOVE CR-CPF-BASE               TO WS-CPF-TEXTO (1:9)
+           MOVE CR-CPF-DV                 TO WS-CPF-TEXTO (10:2)
+
+           MOVE ZEROS                    TO WS-CPF-SOMA
+           PERFORM R324-SOMAR-DIGITO-1
+               VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 9
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0                    TO WS-CPF-DV-CALC-1
+           ELSE
+               COMPUTE WS-CPF-DV-CALC-1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS                    TO WS-CPF-SOMA
+           PERFORM R325-SOMAR-DIGITO-2
+               VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 10
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0                    TO WS-CPF-DV-CALC-2
+           ELSE
+               COMPUTE WS-CPF-DV-CALC-2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-DV-CALC-1 = WS-CPF-DIGITO (10)
+                              AND WS-CPF-DV-CALC-2 = WS-CPF-DIGITO (11)
+               SET CPF-VALIDO            TO TRUE
+           END-IF
+
+           IF NOT CPF-VALIDO
+               MOVE 'CPF'                TO EX-CAMPO
+               MOVE 'CPF COM DIGITO VERIFICADOR INVALIDO'
+                                         TO EX-MOTIVO
+               PERFORM R329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+       R324-SOMAR-DIGITO-1.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                   + (WS-CPF-DIGITO (WS-CPF-IDX) * (11 - WS-CPF-IDX))
+           .
+
+       R325-SOMAR-DIGITO-2.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                   + (WS-CPF-DIGITO (WS-CPF-IDX) * (12 - WS-CPF-IDX))
+           .
+
+      ******************************************************************
+      * VALIDA CR-PROFISSAO CONTRA A TABELA TABPROF01
+      ******************************************************************
+       R326-VALIDAR-PROFISSAO.
+           MOVE 'N'                      TO WS-PROF-SITUACAO
+           SET TAB-PROF-IDX              TO 1
+           SEARCH TAB-PROF-OCOR
+               AT END
+                   CONTINUE
+               WHEN TAB-PROF-DESCRICAO (TAB-PROF-IDX) = CR-PROFISSAO
+                   SET PROF-VALIDO       TO TRUE
+           END-SEARCH
+           IF NOT PROF-VALIDO
+               MOVE 'PROFISSAO'          TO EX-CAMPO
+               MOVE 'PROFISSAO NAO CADASTRADA NA TABELA DE CODIGOS'
+                                         TO EX-MOTIVO
+               PERFORM R329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * GRAVA UMA LINHA NO ARQUIVO DE EXCECOES PARA O REGISTRO ATUAL
+      ******************************************************************
+       R329-GRAVAR-EXCECAO.
+           MOVE CR-CHAVE                 TO EX-CHAVE
+           MOVE FUNCTION
+               CONCATENATE(CR-PRIMEIRO-NOME ' ' CR-ULTIMO-NOME)
+                                         TO EX-NOME-COMPLETO
+           WRITE EX-REGISTRO-EXCECAO
+           IF WS-STATUS-EXCECOES NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR ARQ-EXCECOES. STATUS: '
+                       WS-STATUS-EXCECOES
+               PERFORM R950-ENCERRAR-COM-ERRO
+           END-IF
+           ADD 1                         TO WS-TOTAL-EXCECOES
+           .
+
+       R400-IMPRIMIR-CABECALHO.
+           ADD 1                         TO WS-NUMERO-PAGINA
+           MOVE WS-NUMERO-PAGINA         TO WS-PAGINA-EDIT
+           MOVE SPACES                   TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           MOVE WS-CABECALHO-1           TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           MOVE SPACES                   TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           MOVE WS-CABECALHO-2           TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           MOVE WS-LINHA-SEPARADORA      TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           .
+
+       R500-GRAVAR-LINHA.
+           WRITE RL-LINHA-RELATORIO
+           IF WS-STATUS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR RELATORIO-CADASTRO. STATUS: '
+                       WS-STATUS-RELATORIO
+               PERFORM R950-ENCERRAR-COM-ERRO
+           END-IF
+           .
+
+       R800-IMPRIMIR-TOTAL.
+           MOVE SPACES                   TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           MOVE WS-TOTAL-PESSOAS         TO WS-TOTAL-EDIT
+           MOVE WS-LINHA-TOTAL           TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           MOVE WS-TOTAL-EXCECOES        TO WS-TOTAL-EXC-EDIT
+           MOVE WS-LINHA-TOTAL-EXC       TO RL-LINHA-RELATORIO
+           PERFORM R500-GRAVAR-LINHA
+           .
+
+       R900-ENCERRAR-ARQUIVOS.
+           CLOSE CADASTRO-PESSOAS
+           CLOSE RELATORIO-CADASTRO
+           CLOSE ARQ-EXCECOES
+           .
+
+       R950-ENCERRAR-COM-ERRO.
+           MOVE 16                       TO WS-RETORNO
+           CLOSE CADASTRO-PESSOAS
+           CLOSE RELATORIO-CADASTRO
+           CLOSE ARQ-EXCECOES
+           MOVE WS-RETORNO                TO RETURN-CODE
+           STOP RUN.
+       END PROGRAM RELCAD001.
