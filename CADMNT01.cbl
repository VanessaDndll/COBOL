@@ -0,0 +1,638 @@
+      ******************************************************************
+      * Author: VANESSA
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO INTERATIVA DO CADASTRO DE PESSOAS (INCLUIR,
+      *          ALTERAR, EXCLUIR, CONSULTAR) ATRAVES DE UM MENU. CADA
+      *          INCLUSAO, ALTERACAO OU EXCLUSAO GRAVA UM PAR DE
+      *          REGISTROS (IMAGEM ANTES / IMAGEM DEPOIS) NO ARQUIVO DE
+      *          AUDITORIA, CARIMBADO COM DATA E HORA.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Modification History
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 VD    CRIACAO DO PROGRAMA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMNT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-PESSOAS    ASSIGN TO "CADPES"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CR-CHAVE
+                  FILE STATUS IS WS-STATUS-CADASTRO.
+
+           SELECT ARQ-AUDITORIA       ASSIGN TO "CADAUD"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-AUDITORIA.
+
+           SELECT ARQ-EXCECOES        ASSIGN TO "CADEXC"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXCECOES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-PESSOAS
+           LABEL RECORD IS STANDARD.
+       COPY CADREG01.
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD.
+       COPY AUDREG01.
+
+       FD  ARQ-EXCECOES
+           LABEL RECORD IS STANDARD.
+       COPY EXCREG01.
+
+       WORKING-STORAGE SECTION.
+       77  WS-TM-1                        PIC 99.
+       77  WS-TM-2                        PIC 99.
+
+       COPY LAYOUT001.
+
+      ******* VALIDACAO DE PROFISSAO
+       COPY TABPROF01.
+       01  WS-PROF-SITUACAO                PIC X(01) VALUE 'N'.
+           88  PROF-VALIDO                 VALUE 'S'.
+
+      ******* VALIDACAO DE CEP, TELEFONE E CPF (MESMAS REGRAS DO
+      ******* Primeiro_programa, REAPROVEITADAS AQUI PARA QUE O MENU
+      ******* NAO GRAVE NEM EXIBA UM ENDERECO/TELEFONE/CPF INVALIDO)
+       01  WS-REGISTRO-VALIDO              PIC X(01) VALUE 'S'.
+           88  REGISTRO-VALIDO             VALUE 'S'.
+       01  WS-CEP-SITUACAO                 PIC X(01) VALUE 'N'.
+           88  CEP-VALIDO                  VALUE 'S'.
+       01  WS-TEL-SITUACAO                 PIC X(01) VALUE 'N'.
+           88  TEL-VALIDO                  VALUE 'S'.
+       01  WS-CPF-SITUACAO                 PIC X(01) VALUE 'N'.
+           88  CPF-VALIDO                  VALUE 'S'.
+
+       COPY TABCEP01.
+       01  WS-CEP-NUM-TXT                  PIC X(08) VALUE SPACES.
+       01  WS-CEP-NUM                      PIC 9(08) VALUE ZEROS.
+
+       COPY TABDDD01.
+
+       01  WS-CPF-AREA.
+           03  WS-CPF-TEXTO                PIC X(11) VALUE ZEROS.
+       01  WS-CPF-AREA-R REDEFINES WS-CPF-AREA.
+           03  WS-CPF-DIGITO OCCURS 11 TIMES      PIC 9(01).
+       01  WS-CPF-CALCULO.
+           03  WS-CPF-IDX                  PIC 9(02) VALUE ZEROS.
+           03  WS-CPF-SOMA                 PIC 9(04) VALUE ZEROS.
+           03  WS-CPF-RESTO                PIC 9(02) VALUE ZEROS.
+           03  WS-CPF-DV-CALC-1            PIC 9(01) VALUE ZEROS.
+           03  WS-CPF-DV-CALC-2            PIC 9(01) VALUE ZEROS.
+
+       01  WS-STATUS-ARQUIVOS.
+           03  WS-STATUS-CADASTRO          PIC X(02) VALUE '00'.
+           03  WS-STATUS-AUDITORIA         PIC X(02) VALUE '00'.
+           03  WS-STATUS-EXCECOES          PIC X(02) VALUE '00'.
+
+       01  WS-FLAGS-MENU.
+           03  WS-FIM-MENU                 PIC X(01) VALUE 'N'.
+               88  FIM-MENU                VALUE 'S'.
+           03  WS-REGISTRO-ENCONTRADO      PIC X(01) VALUE 'N'.
+               88  REGISTRO-ENCONTRADO     VALUE 'S'.
+
+       01  WS-OPCAO                        PIC X(01).
+           88  OPCAO-INCLUIR               VALUE 'A'.
+           88  OPCAO-ALTERAR               VALUE 'C'.
+           88  OPCAO-EXCLUIR               VALUE 'E'.
+           88  OPCAO-CONSULTAR             VALUE 'I'.
+           88  OPCAO-SAIR                  VALUE 'X'.
+
+       01  WS-RETORNO                      PIC 9(02) VALUE ZEROS.
+
+      ******* IMAGENS PARA A AUDITORIA (ANTES/DEPOIS DA ALTERACAO)
+       01  WS-OPERACAO-ATUAL               PIC X(01) VALUE SPACES.
+       01  WS-IMAGEM-ANTES                 PIC X(161) VALUE SPACES.
+       01  WS-IMAGEM-DEPOIS                PIC X(161) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM M100-ABRIR-ARQUIVOS
+           PERFORM M200-EXIBIR-MENU
+               UNTIL FIM-MENU
+           PERFORM M900-ENCERRAR-ARQUIVOS
+           MOVE WS-RETORNO               TO RETURN-CODE
+           STOP RUN.
+
+       M100-ABRIR-ARQUIVOS.
+           OPEN I-O CADASTRO-PESSOAS
+           IF WS-STATUS-CADASTRO = '35'
+               OPEN OUTPUT CADASTRO-PESSOAS
+               CLOSE CADASTRO-PESSOAS
+               OPEN I-O CADASTRO-PESSOAS
+           END-IF
+           IF WS-STATUS-CADASTRO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CADASTRO-PESSOAS. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           OPEN EXTEND ARQ-AUDITORIA
+           IF WS-STATUS-AUDITORIA = '35'
+               OPEN OUTPUT ARQ-AUDITORIA
+               CLOSE ARQ-AUDITORIA
+               OPEN EXTEND ARQ-AUDITORIA
+           END-IF
+           IF WS-STATUS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-AUDITORIA. STATUS: '
+                       WS-STATUS-AUDITORIA
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           OPEN EXTEND ARQ-EXCECOES
+           IF WS-STATUS-EXCECOES = '35'
+               OPEN OUTPUT ARQ-EXCECOES
+               CLOSE ARQ-EXCECOES
+               OPEN EXTEND ARQ-EXCECOES
+           END-IF
+           IF WS-STATUS-EXCECOES NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-EXCECOES. STATUS: '
+                       WS-STATUS-EXCECOES
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+           .
+
+      ******************************************************************
+      * MENU PRINCIPAL: INCLUIR / ALTERAR / EXCLUIR / INQUIRE / SAIR
+      ******************************************************************
+       M200-EXIBIR-MENU.
+           DISPLAY ' '
+           DISPLAY '============ MANUTENCAO DO CADASTRO ============'
+           DISPLAY '  (A) ADICIONAR   (C) ALTERAR   (E) EXCLUIR'
+           DISPLAY '  (I) CONSULTAR   (X) SAIR'
+           DISPLAY 'OPCAO: '
+           ACCEPT WS-OPCAO
+
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR
+                   PERFORM M300-INCLUIR THRU M300-INCLUIR-FIM
+               WHEN OPCAO-ALTERAR
+                   PERFORM M400-ALTERAR THRU M400-ALTERAR-FIM
+               WHEN OPCAO-EXCLUIR
+                   PERFORM M500-EXCLUIR THRU M500-EXCLUIR-FIM
+               WHEN OPCAO-CONSULTAR
+                   PERFORM M600-CONSULTAR THRU M600-CONSULTAR-FIM
+               WHEN OPCAO-SAIR
+                   SET FIM-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE
+           .
+
+      ******************************************************************
+      * INCLUSAO DE UMA NOVA PESSOA NO CADASTRO
+      ******************************************************************
+       M300-INCLUIR.
+           DISPLAY 'CHAVE DA NOVA PESSOA: '
+           ACCEPT CR-CHAVE
+
+           READ CADASTRO-PESSOAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY 'JA EXISTE UMA PESSOA COM ESSA CHAVE.'
+                   GO TO M300-INCLUIR-FIM
+           END-READ
+           IF WS-STATUS-CADASTRO NOT = '00'
+                          AND WS-STATUS-CADASTRO NOT = '23'
+               DISPLAY 'ERRO NA LEITURA DO CADASTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           PERFORM M650-ACEITAR-DADOS-PESSOA
+           IF NOT REGISTRO-VALIDO
+               DISPLAY 'DADOS INVALIDOS (VER ARQ-EXCECOES). '
+                       'INCLUSAO NAO GRAVADA.'
+               GO TO M300-INCLUIR-FIM
+           END-IF
+           PERFORM M660-MOVER-AREA-TRABALHO-PARA-REGISTRO
+
+           WRITE CR-REGISTRO-PESSOA
+           IF WS-STATUS-CADASTRO NOT = '00'
+               DISPLAY 'ERRO AO INCLUIR REGISTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           MOVE SPACES                   TO WS-IMAGEM-ANTES
+           MOVE CR-REGISTRO-PESSOA       TO WS-IMAGEM-DEPOIS
+           MOVE 'I'                      TO WS-OPERACAO-ATUAL
+           PERFORM M700-GRAVAR-AUDITORIA
+           DISPLAY 'PESSOA INCLUIDA COM SUCESSO.'
+           .
+       M300-INCLUIR-FIM.
+           EXIT.
+
+      ******************************************************************
+      * ALTERACAO DE UMA PESSOA JA CADASTRADA
+      ******************************************************************
+       M400-ALTERAR.
+           DISPLAY 'CHAVE DA PESSOA A ALTERAR: '
+           ACCEPT CR-CHAVE
+
+           READ CADASTRO-PESSOAS
+               INVALID KEY
+                   DISPLAY 'PESSOA NAO ENCONTRADA.'
+                   GO TO M400-ALTERAR-FIM
+           END-READ
+           IF WS-STATUS-CADASTRO NOT = '00'
+                          AND WS-STATUS-CADASTRO NOT = '23'
+               DISPLAY 'ERRO NA LEITURA DO CADASTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           MOVE CR-REGISTRO-PESSOA       TO WS-IMAGEM-ANTES
+
+           PERFORM M650-ACEITAR-DADOS-PESSOA
+           IF NOT REGISTRO-VALIDO
+               DISPLAY 'DADOS INVALIDOS (VER ARQ-EXCECOES). '
+                       'ALTERACAO NAO GRAVADA.'
+               GO TO M400-ALTERAR-FIM
+           END-IF
+           PERFORM M660-MOVER-AREA-TRABALHO-PARA-REGISTRO
+
+           REWRITE CR-REGISTRO-PESSOA
+           IF WS-STATUS-CADASTRO NOT = '00'
+               DISPLAY 'ERRO AO ALTERAR REGISTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           MOVE CR-REGISTRO-PESSOA       TO WS-IMAGEM-DEPOIS
+           MOVE 'A'                      TO WS-OPERACAO-ATUAL
+           PERFORM M700-GRAVAR-AUDITORIA
+           DISPLAY 'PESSOA ALTERADA COM SUCESSO.'
+           .
+       M400-ALTERAR-FIM.
+           EXIT.
+
+      ******************************************************************
+      * EXCLUSAO DE UMA PESSOA DO CADASTRO
+      ******************************************************************
+       M500-EXCLUIR.
+           DISPLAY 'CHAVE DA PESSOA A EXCLUIR: '
+           ACCEPT CR-CHAVE
+
+           READ CADASTRO-PESSOAS
+               INVALID KEY
+                   DISPLAY 'PESSOA NAO ENCONTRADA.'
+                   GO TO M500-EXCLUIR-FIM
+           END-READ
+           IF WS-STATUS-CADASTRO NOT = '00'
+                          AND WS-STATUS-CADASTRO NOT = '23'
+               DISPLAY 'ERRO NA LEITURA DO CADASTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           MOVE CR-REGISTRO-PESSOA       TO WS-IMAGEM-ANTES
+
+           DELETE CADASTRO-PESSOAS
+           IF WS-STATUS-CADASTRO NOT = '00'
+               DISPLAY 'ERRO AO EXCLUIR REGISTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           MOVE SPACES                   TO WS-IMAGEM-DEPOIS
+           MOVE 'E'                      TO WS-OPERACAO-ATUAL
+           PERFORM M700-GRAVAR-AUDITORIA
+           DISPLAY 'PESSOA EXCLUIDA COM SUCESSO.'
+           .
+       M500-EXCLUIR-FIM.
+           EXIT.
+
+      ******************************************************************
+      * CONSULTA (INQUIRE) DE UMA PESSOA PELO CADASTRO
+      ******************************************************************
+       M600-CONSULTAR.
+           DISPLAY 'CHAVE DA PESSOA A CONSULTAR: '
+           ACCEPT CR-CHAVE
+
+           READ CADASTRO-PESSOAS
+               INVALID KEY
+                   DISPLAY 'PESSOA NAO ENCONTRADA.'
+                   GO TO M600-CONSULTAR-FIM
+           END-READ
+           IF WS-STATUS-CADASTRO NOT = '00'
+                          AND WS-STATUS-CADASTRO NOT = '23'
+               DISPLAY 'ERRO NA LEITURA DO CADASTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           MOVE CR-PRIMEIRO-NOME         TO WS-PRIMEIRO-NOME
+           MOVE CR-ULTIMO-NOME           TO WS-ULTIMO-NOME
+           MOVE CR-TELEFONE              TO WS-TELEFONE
+           MOVE CR-RUA                   TO WS-RUA
+           MOVE CR-BAIRRO                TO WS-BAIRRO
+           MOVE CR-CIDADE                TO WS-CIDADE
+           MOVE CR-UF                    TO WS-UF
+           MOVE CR-CEP                   TO WS-CEP
+           MOVE CR-NACINALIDADE          TO WS-NACINALIDADE
+           MOVE CR-PROFISSAO             TO WS-PROFISSAO
+           MOVE CR-PROFISSAO-COD         TO WS-PROFISSAO-COD
+           MOVE CR-CPF                   TO WS-CPF
+
+           PERFORM M655-RESOLVER-PROFISSAO
+           PERFORM M651-VALIDAR-DADOS-PESSOA
+           IF NOT REGISTRO-VALIDO
+               DISPLAY 'REGISTRO COM CEP/TELEFONE/CPF INVALIDO '
+                       '(VER ARQ-EXCECOES). NAO EXIBIDO.'
+               GO TO M600-CONSULTAR-FIM
+           END-IF
+
+           MOVE ZEROS                    TO WS-TM-1
+           INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
+                            TALLYING WS-TM-1 FOR LEADING ' '
+
+           DISPLAY '1 - NOME COMPLETO: ' WS-PRIMEIRO-NOME
+                 (1:(FUNCTION LENGTH(WS-PRIMEIRO-NOME) - WS-TM-1))
+                                          ' '
+                                          WS-ULTIMO-NOME
+           DISPLAY '2 - TELEFONE     : ' '+' WS-PAIS ' ' WS-DDD ' '
+                                          WS-PREFIXO '-' WS-SUFIXO
+
+           MOVE ZEROS                    TO WS-TM-1
+           INSPECT FUNCTION REVERSE(WS-RUA)
+                            TALLYING WS-TM-1 FOR LEADING ' '
+           MOVE ZEROS                    TO WS-TM-2
+           INSPECT FUNCTION REVERSE(WS-CIDADE)
+                            TALLYING WS-TM-2 FOR LEADING ' '
+           DISPLAY '3 - ENDERECO     : ' WS-RUA
+                 (1:(FUNCTION LENGTH(WS-RUA) - WS-TM-1))
+                                          WS-BAIRRO
+                                          WS-CIDADE
+                 (1:(FUNCTION LENGTH(WS-CIDADE) - WS-TM-2)) ' '
+                                          WS-UF
+                 FUNCTION CONCATENATE(' - CEP: ' WS-CEP-1 '-' WS-CEP-2)
+           DISPLAY '4 - NACIONALIDADE: ' WS-NACINALIDADE
+           DISPLAY '5 - PROFISSAO    : ' WS-PROFISSAO
+           .
+       M600-CONSULTAR-FIM.
+           EXIT.
+
+      ******************************************************************
+      * ACEITA OS DEMAIS DADOS DA PESSOA PARA INCLUSAO OU ALTERACAO,
+      * REAPROVEITANDO O LAYOUT001 COMO AREA DE TRABALHO
+      ******************************************************************
+       M650-ACEITAR-DADOS-PESSOA.
+           DISPLAY 'PRIMEIRO NOME: '
+           ACCEPT WS-PRIMEIRO-NOME
+           DISPLAY 'ULTIMO NOME: '
+           ACCEPT WS-ULTIMO-NOME
+           DISPLAY 'TELEFONE (PAIS+DDD+PREFIXO+SUFIXO): '
+           ACCEPT WS-TELEFONE
+           DISPLAY 'RUA: '
+           ACCEPT WS-RUA
+           DISPLAY 'BAIRRO: '
+           ACCEPT WS-BAIRRO
+           DISPLAY 'CIDADE: '
+           ACCEPT WS-CIDADE
+           DISPLAY 'UF: '
+           ACCEPT WS-UF
+           DISPLAY 'CEP: '
+           ACCEPT WS-CEP
+           DISPLAY 'NACIONALIDADE: '
+           ACCEPT WS-NACINALIDADE
+           DISPLAY 'PROFISSAO: '
+           ACCEPT WS-PROFISSAO
+           DISPLAY 'CPF (11 DIGITOS): '
+           ACCEPT WS-CPF
+
+           PERFORM M655-RESOLVER-PROFISSAO
+           PERFORM M651-VALIDAR-DADOS-PESSOA
+           .
+
+      ******************************************************************
+      * VALIDA CEP, TELEFONE E CPF DOS DADOS RECEM DIGITADOS, DA MESMA
+      * FORMA QUE O Primeiro_programa VALIDA EM LOTE. UMA FALHA GRAVA
+      * UMA LINHA NO ARQUIVO DE EXCECOES E DESLIGA WS-REGISTRO-VALIDO
+      * PARA QUE M300/M400 REJEITEM A GRAVACAO.
+      ******************************************************************
+       M651-VALIDAR-DADOS-PESSOA.
+           SET REGISTRO-VALIDO           TO TRUE
+           PERFORM M656-VALIDAR-CEP
+           PERFORM M657-VALIDAR-TELEFONE
+           PERFORM M658-VALIDAR-CPF
+           IF NOT CEP-VALIDO OR NOT TEL-VALIDO
+                              OR NOT CPF-VALIDO OR NOT PROF-VALIDO
+               MOVE 'N'                  TO WS-REGISTRO-VALIDO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O CEP CONTRA A TABELA DE FAIXAS POR UF (TABCEP01)
+      ******************************************************************
+       M656-VALIDAR-CEP.
+           MOVE 'N'                      TO WS-CEP-SITUACAO
+           IF WS-CEP-1 IS NUMERIC AND WS-CEP-2 IS NUMERIC
+               MOVE FUNCTION CONCATENATE(WS-CEP-1 WS-CEP-2)
+                                         TO WS-CEP-NUM-TXT
+               MOVE WS-CEP-NUM-TXT       TO WS-CEP-NUM
+               SET TAB-CEP-IDX           TO 1
+               SEARCH TAB-CEP-OCOR
+                   AT END
+                       CONTINUE
+                   WHEN TAB-CEP-UF (TAB-CEP-IDX) = WS-UF
+                    AND WS-CEP-NUM NOT LESS
+                        THAN TAB-CEP-INICIO (TAB-CEP-IDX)
+                    AND WS-CEP-NUM NOT GREATER
+                        THAN TAB-CEP-FIM (TAB-CEP-IDX)
+                       SET CEP-VALIDO   TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT CEP-VALIDO
+               MOVE 'CEP'               TO EX-CAMPO
+               MOVE 'CEP NAO NUMERICO OU FORA DA FAIXA DA UF'
+                                         TO EX-MOTIVO
+               PERFORM M665-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O DDD CONTRA A TABELA TABDDD01 E CONFIRMA QUE O PREFIXO
+      * E O SUFIXO SAO NUMERICOS (VER OBSERVACAO EM
+      * Primeiro_programa.cbl SOBRE O LAYOUT FIXO NAO DISTINGUIR
+      * TELEFONE FIXO DE CELULAR)
+      ******************************************************************
+       M657-VALIDAR-TELEFONE.
+           MOVE 'N'                      TO WS-TEL-SITUACAO
+           IF WS-PAIS = '55'
+                              AND WS-PREFIXO IS NUMERIC
+                              AND WS-SUFIXO IS NUMERIC
+               SET TAB-DDD-IDX           TO 1
+               SEARCH TAB-DDD-OCOR
+                   AT END
+                       CONTINUE
+                   WHEN TAB-DDD-COD (TAB-DDD-IDX) = WS-DDD
+                       SET TEL-VALIDO   TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT TEL-VALIDO
+               MOVE 'TELEFONE'          TO EX-CAMPO
+               MOVE 'DDD INVALIDO OU PREFIXO/SUFIXO NAO NUMERICO'
+                                         TO EX-MOTIVO
+               PERFORM M665-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O CPF PELO ALGORITMO PADRAO DE DIGITO VERIFICADOR
+      * MODULO 11 (DOIS DIGITOS VERIFICADORES)
+      ******************************************************************
+       M658-VALIDAR-CPF.
+           MOVE 'N'                      TO WS-CPF-SITUACAO
+           MOVE WS-CPF-BASE               TO WS-CPF-TEXTO (1:9)
+           MOVE WS-CPF-DV                 TO WS-CPF-TEXTO (10:2)
+
+           MOVE ZEROS                    TO WS-CPF-SOMA
+           PERFORM M663-SOMAR-DIGITO-1
+               VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 9
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0                    TO WS-CPF-DV-CALC-1
+           ELSE
+               COMPUTE WS-CPF-DV-CALC-1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS                    TO WS-CPF-SOMA
+           PERFORM M664-SOMAR-DIGITO-2
+               VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 10
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0                    TO WS-CPF-DV-CALC-2
+           ELSE
+               COMPUTE WS-CPF-DV-CALC-2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-DV-CALC-1 = WS-CPF-DIGITO (10)
+                              AND WS-CPF-DV-CALC-2 = WS-CPF-DIGITO (11)
+               SET CPF-VALIDO            TO TRUE
+           END-IF
+
+           IF NOT CPF-VALIDO
+               MOVE 'CPF'               TO EX-CAMPO
+               MOVE 'CPF COM DIGITO VERIFICADOR INVALIDO'
+                                         TO EX-MOTIVO
+               PERFORM M665-GRAVAR-EXCECAO
+           END-IF
+           .
+
+       M663-SOMAR-DIGITO-1.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                   + (WS-CPF-DIGITO (WS-CPF-IDX) * (11 - WS-CPF-IDX))
+           .
+
+       M664-SOMAR-DIGITO-2.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                   + (WS-CPF-DIGITO (WS-CPF-IDX) * (12 - WS-CPF-IDX))
+           .
+
+      ******************************************************************
+      * GRAVA UMA LINHA NO ARQUIVO DE EXCECOES PARA A PESSOA ATUAL
+      ******************************************************************
+       M665-GRAVAR-EXCECAO.
+           MOVE CR-CHAVE                 TO EX-CHAVE
+           MOVE FUNCTION
+               CONCATENATE(WS-PRIMEIRO-NOME ' ' WS-ULTIMO-NOME)
+                                         TO EX-NOME-COMPLETO
+           WRITE EX-REGISTRO-EXCECAO
+           IF WS-STATUS-EXCECOES NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR ARQ-EXCECOES. STATUS: '
+                       WS-STATUS-EXCECOES
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+           .
+
+      ******************************************************************
+      * RESOLVE WS-PROFISSAO PARA UM CODIGO DA TABELA TABPROF01, DA
+      * MESMA FORMA QUE O Primeiro_programa FAZ EM LOTE (P326). UMA
+      * PROFISSAO NAO CADASTRADA CAI NO CODIGO 999 (OUTROS), GRAVA UMA
+      * LINHA EM ARQ-EXCECOES E DEIXA PROF-VALIDO DESLIGADO PARA QUE
+      * M651-VALIDAR-DADOS-PESSOA REJEITE A GRAVACAO.
+      ******************************************************************
+       M655-RESOLVER-PROFISSAO.
+           MOVE 'N'                      TO WS-PROF-SITUACAO
+           SET TAB-PROF-IDX              TO 1
+           SEARCH TAB-PROF-OCOR
+               AT END
+                   CONTINUE
+               WHEN TAB-PROF-DESCRICAO (TAB-PROF-IDX) = WS-PROFISSAO
+                   MOVE TAB-PROF-COD (TAB-PROF-IDX) TO WS-PROFISSAO-COD
+                   SET PROF-VALIDO       TO TRUE
+           END-SEARCH
+           IF NOT PROF-VALIDO
+               MOVE 999                  TO WS-PROFISSAO-COD
+               MOVE 'PROFISSAO'          TO EX-CAMPO
+               MOVE 'PROFISSAO NAO CADASTRADA NA TABELA DE CODIGOS'
+                                         TO EX-MOTIVO
+               PERFORM M665-GRAVAR-EXCECAO
+           END-IF
+           .
+
+       M660-MOVER-AREA-TRABALHO-PARA-REGISTRO.
+           MOVE WS-PRIMEIRO-NOME         TO CR-PRIMEIRO-NOME
+           MOVE WS-ULTIMO-NOME           TO CR-ULTIMO-NOME
+           MOVE WS-TELEFONE              TO CR-TELEFONE
+           MOVE WS-RUA                   TO CR-RUA
+           MOVE WS-BAIRRO                TO CR-BAIRRO
+           MOVE WS-CIDADE                TO CR-CIDADE
+           MOVE WS-UF                    TO CR-UF
+           MOVE WS-CEP                   TO CR-CEP
+           MOVE WS-NACINALIDADE          TO CR-NACINALIDADE
+           MOVE WS-PROFISSAO             TO CR-PROFISSAO
+           MOVE WS-PROFISSAO-COD         TO CR-PROFISSAO-COD
+           MOVE WS-CPF                   TO CR-CPF
+           .
+
+      ******************************************************************
+      * GRAVA O PAR DE REGISTROS DE AUDITORIA (ANTES/DEPOIS), CARIMBADO
+      * COM A DATA E A HORA DO EVENTO
+      ******************************************************************
+       M700-GRAVAR-AUDITORIA.
+           MOVE CR-CHAVE                 TO AU-CHAVE
+           MOVE WS-OPERACAO-ATUAL        TO AU-OPERACAO
+           ACCEPT AU-DATA-EVENTO         FROM DATE YYYYMMDD
+           ACCEPT AU-HORA-EVENTO         FROM TIME
+
+           SET AU-IMAGEM-ANTES           TO TRUE
+           MOVE WS-IMAGEM-ANTES          TO AU-IMAGEM-REGISTRO
+           WRITE AU-REGISTRO-AUDITORIA
+           IF WS-STATUS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR ARQ-AUDITORIA. STATUS: '
+                       WS-STATUS-AUDITORIA
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+
+           SET AU-IMAGEM-DEPOIS          TO TRUE
+           MOVE WS-IMAGEM-DEPOIS         TO AU-IMAGEM-REGISTRO
+           WRITE AU-REGISTRO-AUDITORIA
+           IF WS-STATUS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR ARQ-AUDITORIA. STATUS: '
+                       WS-STATUS-AUDITORIA
+               PERFORM M950-ENCERRAR-COM-ERRO
+           END-IF
+           .
+
+       M900-ENCERRAR-ARQUIVOS.
+           CLOSE CADASTRO-PESSOAS
+           CLOSE ARQ-AUDITORIA
+           CLOSE ARQ-EXCECOES
+           .
+
+       M950-ENCERRAR-COM-ERRO.
+           MOVE 16                       TO WS-RETORNO
+           CLOSE CADASTRO-PESSOAS
+           CLOSE ARQ-AUDITORIA
+           CLOSE ARQ-EXCECOES
+           MOVE WS-RETORNO                TO RETURN-CODE
+           STOP RUN.
+       END PROGRAM CADMNT01.
