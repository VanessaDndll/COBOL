@@ -7,8 +7,51 @@
        IDENTIFICATION DIVISION.
       *comentario
        PROGRAM-ID. Primeiro_programa.
+      *----------------------------------------------------------------
+      * Modification History
+      * DATE       INIT  DESCRIPTION
+      * 07/10/2024 VD    EXEMPLOS DIDATICOS DE COBOL (VER COMENTARIOS
+      *                  ABAIXO).
+      * 08/08/2026 VD    O BLOCO "STRING II" DEIXOU DE SER UM EXEMPLO
+      *                  COM DADOS FIXOS DA VANESSA E PASSOU A SER O
+      *                  LISTADOR/VALIDADOR BATCH DO CADASTRO DE
+      *                  PESSOAS: LE CADASTRO-PESSOAS, VALIDA CEP, DDD,
+      *                  CPF E PROFISSAO, GRAVA EXCECOES, CHECKPOINT DE
+      *                  RESTART E RETORNA CODIGO DE RETORNO AO SO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-PESSOAS    ASSIGN TO "CADPES"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CR-CHAVE
+                  FILE STATUS IS WS-STATUS-CADASTRO.
+
+           SELECT ARQ-EXCECOES        ASSIGN TO "CADEXC"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXCECOES.
+
+           SELECT ARQ-CHECKPOINT      ASSIGN TO "CADCKP"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CK-ID
+                  FILE STATUS IS WS-STATUS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CADASTRO-PESSOAS
+           LABEL RECORD IS STANDARD.
+       COPY CADREG01.
+
+       FD  ARQ-EXCECOES
+           LABEL RECORD IS STANDARD.
+       COPY EXCREG01.
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       COPY CHKREG01.
+
        WORKING-STORAGE SECTION.
 
       ************************* CONTA SIMPLES **************************
@@ -808,25 +851,369 @@
          77 WS-TM-2                    PIC 99.
 
        COPY LAYOUT001.
+
+      ******* CONTROLE DE ARQUIVO / RESTART
+       01  WS-FLAGS-ARQUIVO.
+           03  WS-FIM-CADASTRO         PIC X(01) VALUE 'N'.
+               88  FIM-CADASTRO        VALUE 'S'.
+           03  WS-CHECKPOINT-EXISTE    PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-EXISTE   VALUE 'S'.
+           03  WS-REGISTRO-VALIDO      PIC X(01) VALUE 'S'.
+               88  REGISTRO-VALIDO     VALUE 'S'.
+           03  WS-CEP-SITUACAO         PIC X(01) VALUE 'N'.
+               88  CEP-VALIDO          VALUE 'S'.
+           03  WS-TEL-SITUACAO         PIC X(01) VALUE 'N'.
+               88  TEL-VALIDO          VALUE 'S'.
+           03  WS-CPF-SITUACAO         PIC X(01) VALUE 'N'.
+               88  CPF-VALIDO          VALUE 'S'.
+           03  WS-PROF-SITUACAO        PIC X(01) VALUE 'N'.
+               88  PROF-VALIDO         VALUE 'S'.
+
+       01  WS-CONTADORES.
+           03  WS-QTDE-LIDOS           PIC 9(07) VALUE ZEROS.
+           03  WS-QTDE-VALIDOS         PIC 9(07) VALUE ZEROS.
+           03  WS-QTDE-EXCECOES        PIC 9(07) VALUE ZEROS.
+           03  WS-CHECKPOINT-INTERVALO PIC 9(03) VALUE 5.
+
+       01  WS-CHAVE-RESTART            PIC X(10) VALUE SPACES.
+
+       01  WS-STATUS-ARQUIVOS.
+           03  WS-STATUS-CADASTRO      PIC X(02) VALUE '00'.
+           03  WS-STATUS-EXCECOES      PIC X(02) VALUE '00'.
+           03  WS-STATUS-CHECKPOINT    PIC X(02) VALUE '00'.
+
+       01  WS-RETORNO                  PIC 9(02) VALUE ZEROS.
+
+      ******* VALIDACAO DE CEP
+       COPY TABCEP01.
+       01  WS-CEP-NUM-TXT              PIC X(08) VALUE SPACES.
+       01  WS-CEP-NUM                  PIC 9(08) VALUE ZEROS.
+
+      ******* VALIDACAO DE TELEFONE
+       COPY TABDDD01.
+
+      ******* VALIDACAO DE PROFISSAO
+       COPY TABPROF01.
+
+      ******* VALIDACAO DE CPF (MODULO 11)
+       01  WS-CPF-AREA.
+           03  WS-CPF-TEXTO            PIC X(11) VALUE ZEROS.
+       01  WS-CPF-AREA-R REDEFINES WS-CPF-AREA.
+           03  WS-CPF-DIGITO OCCURS 11 TIMES      PIC 9(01).
+       01  WS-CPF-CALCULO.
+           03  WS-CPF-IDX              PIC 9(02) VALUE ZEROS.
+           03  WS-CPF-SOMA             PIC 9(04) VALUE ZEROS.
+           03  WS-CPF-RESTO            PIC 9(02) VALUE ZEROS.
+           03  WS-CPF-DV-CALC-1        PIC 9(01) VALUE ZEROS.
+           03  WS-CPF-DV-CALC-2        PIC 9(01) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 'Vanessa'              TO WS-PRIMEIRO-NOME
-           MOVE 'Dndll'                TO WS-ULTIMO-NOME
+           PERFORM P100-ABRIR-ARQUIVOS
+           PERFORM P150-VERIFICAR-RESTART
+           PERFORM P200-LER-PROXIMO-REGISTRO
+           PERFORM P300-PROCESSAR-REGISTRO
+               UNTIL FIM-CADASTRO
+           PERFORM P900-ENCERRAR-ARQUIVOS
 
-           MOVE '551123456789'        TO WS-TELEFONE
+           DISPLAY ' '
+           DISPLAY 'TOTAL DE REGISTROS LIDOS   : ' WS-QTDE-LIDOS
+           DISPLAY 'TOTAL DE REGISTROS VALIDOS : ' WS-QTDE-VALIDOS
+           DISPLAY 'TOTAL DE EXCECOES GRAVADAS : ' WS-QTDE-EXCECOES
 
-           MOVE 'RUA NOVA, 997'        TO WS-RUA
-           MOVE 'JORDANA'              TO WS-BAIRRO
-           MOVE 'SAO PAULO'            TO WS-CIDADE
-           MOVE 'SP'                   TO WS-UF
+           MOVE WS-RETORNO              TO RETURN-CODE
+           STOP RUN.
 
-           MOVE '0845530'              TO WS-CEP
+      ******************************************************************
+      * ABERTURA DOS ARQUIVOS DO CADASTRO
+      ******************************************************************
+       P100-ABRIR-ARQUIVOS.
+           OPEN INPUT CADASTRO-PESSOAS
+           IF WS-STATUS-CADASTRO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CADASTRO-PESSOAS. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM P999-ENCERRAR-COM-ERRO
+           END-IF
+
+           OPEN OUTPUT ARQ-EXCECOES
+           IF WS-STATUS-EXCECOES NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-EXCECOES. STATUS: '
+                       WS-STATUS-EXCECOES
+               PERFORM P999-ENCERRAR-COM-ERRO
+           END-IF
+
+           PERFORM P130-ABRIR-CHECKPOINT
+           .
+
+       P130-ABRIR-CHECKPOINT.
+           OPEN I-O ARQ-CHECKPOINT
+           IF WS-STATUS-CHECKPOINT = '35'
+               OPEN OUTPUT ARQ-CHECKPOINT
+               CLOSE ARQ-CHECKPOINT
+               OPEN I-O ARQ-CHECKPOINT
+           END-IF
+           IF WS-STATUS-CHECKPOINT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-CHECKPOINT. STATUS: '
+                       WS-STATUS-CHECKPOINT
+               PERFORM P999-ENCERRAR-COM-ERRO
+           END-IF
+           .
+
+      ******************************************************************
+      * RESTART: SE HOUVER CHECKPOINT GRAVADO, REPOSICIONA O CADASTRO
+      * LOGO APOS A ULTIMA CHAVE PROCESSADA COM SUCESSO.
+      ******************************************************************
+       P150-VERIFICAR-RESTART.
+           MOVE 'CKPT000001'           TO CK-ID
+           READ ARQ-CHECKPOINT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CHECKPOINT-EXISTE   TO TRUE
+                   MOVE CK-CHAVE            TO WS-CHAVE-RESTART
+                   MOVE CK-QTDE-PROCESSADA  TO WS-QTDE-LIDOS
+                   MOVE CK-QTDE-VALIDOS     TO WS-QTDE-VALIDOS
+                   MOVE CK-QTDE-EXCECOES    TO WS-QTDE-EXCECOES
+                   PERFORM P160-REPOSICIONAR-CADASTRO
+           END-READ
+           IF WS-STATUS-CHECKPOINT NOT = '00'
+                              AND WS-STATUS-CHECKPOINT NOT = '23'
+               DISPLAY 'ERRO AO LER ARQ-CHECKPOINT. STATUS: '
+                       WS-STATUS-CHECKPOINT
+               PERFORM P999-ENCERRAR-COM-ERRO
+           END-IF
+           .
 
-           MOVE 'BRASILEIRA'           TO WS-NACINALIDADE
+       P160-REPOSICIONAR-CADASTRO.
+           MOVE WS-CHAVE-RESTART        TO CR-CHAVE
+           START CADASTRO-PESSOAS
+               KEY IS GREATER THAN CR-CHAVE
+               INVALID KEY
+                   SET FIM-CADASTRO TO TRUE
+           END-START
+           IF WS-STATUS-CADASTRO NOT = '00'
+                              AND WS-STATUS-CADASTRO NOT = '23'
+               DISPLAY 'ERRO AO REPOSICIONAR O CADASTRO. STATUS: '
+                       WS-STATUS-CADASTRO
+               PERFORM P999-ENCERRAR-COM-ERRO
+           END-IF
+           .
 
-           MOVE 'CONSULTORA'           TO WS-PROFISSAO
+      ******************************************************************
+      * LEITURA SEQUENCIAL (READ NEXT) DO CADASTRO INDEXADO
+      ******************************************************************
+       P200-LER-PROXIMO-REGISTRO.
+           IF NOT FIM-CADASTRO
+               READ CADASTRO-PESSOAS NEXT RECORD
+                   AT END
+                       SET FIM-CADASTRO TO TRUE
+               END-READ
+               IF NOT FIM-CADASTRO AND WS-STATUS-CADASTRO NOT = '00'
+                   DISPLAY 'ERRO NA LEITURA DO CADASTRO. STATUS: '
+                           WS-STATUS-CADASTRO
+                   PERFORM P999-ENCERRAR-COM-ERRO
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * PROCESSAMENTO DE UM REGISTRO: MOVE PARA A AREA DE TRABALHO,
+      * VALIDACOES, EXIBICAO, CHECKPOINT E LEITURA DO PROXIMO.
+      ******************************************************************
+       P300-PROCESSAR-REGISTRO.
+           ADD 1                        TO WS-QTDE-LIDOS
+           PERFORM P310-MOVER-PARA-AREA-TRABALHO
+           PERFORM P320-VALIDAR-REGISTRO
+           IF REGISTRO-VALIDO
+               ADD 1                    TO WS-QTDE-VALIDOS
+               PERFORM P330-FORMATAR-E-EXIBIR
+           END-IF
+           PERFORM P340-GRAVAR-CHECKPOINT
+           PERFORM P200-LER-PROXIMO-REGISTRO
+           .
+
+       P310-MOVER-PARA-AREA-TRABALHO.
+           MOVE CR-CHAVE                TO WS-CHAVE
+           MOVE CR-PRIMEIRO-NOME        TO WS-PRIMEIRO-NOME
+           MOVE CR-ULTIMO-NOME          TO WS-ULTIMO-NOME
+           MOVE CR-TELEFONE             TO WS-TELEFONE
+           MOVE CR-RUA                  TO WS-RUA
+           MOVE CR-BAIRRO               TO WS-BAIRRO
+           MOVE CR-CIDADE               TO WS-CIDADE
+           MOVE CR-UF                   TO WS-UF
+           MOVE CR-CEP                  TO WS-CEP
+           MOVE CR-NACINALIDADE         TO WS-NACINALIDADE
+           MOVE CR-PROFISSAO            TO WS-PROFISSAO
+           MOVE CR-PROFISSAO-COD        TO WS-PROFISSAO-COD
+           MOVE CR-CPF                  TO WS-CPF
+           .
 
-      ******* FORMATAÇÃO
+       P320-VALIDAR-REGISTRO.
+           SET REGISTRO-VALIDO          TO TRUE
+           PERFORM P321-VALIDAR-CEP
+           PERFORM P322-VALIDAR-TELEFONE
+           PERFORM P323-VALIDAR-CPF
+           PERFORM P326-VALIDAR-PROFISSAO
+           IF NOT CEP-VALIDO OR NOT TEL-VALIDO
+                              OR NOT CPF-VALIDO OR NOT PROF-VALIDO
+               MOVE 'N'                 TO WS-REGISTRO-VALIDO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O CEP CONTRA A TABELA DE FAIXAS POR UF (TABCEP01)
+      ******************************************************************
+       P321-VALIDAR-CEP.
+           MOVE 'N'                     TO WS-CEP-SITUACAO
+           IF WS-CEP-1 IS NUMERIC AND WS-CEP-2 IS NUMERIC
+               MOVE FUNCTION CONCATENATE(WS-CEP-1 WS-CEP-2)
+                                         TO WS-CEP-NUM-TXT
+               MOVE WS-CEP-NUM-TXT       TO WS-CEP-NUM
+               SET TAB-CEP-IDX           TO 1
+               SEARCH TAB-CEP-OCOR
+                   AT END
+                       CONTINUE
+                   WHEN TAB-CEP-UF (TAB-CEP-IDX) = WS-UF
+                    AND WS-CEP-NUM NOT LESS
+                        THAN TAB-CEP-INICIO (TAB-CEP-IDX)
+                    AND WS-CEP-NUM NOT GREATER
+                        THAN TAB-CEP-FIM (TAB-CEP-IDX)
+                       SET CEP-VALIDO   TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT CEP-VALIDO
+               MOVE 'CEP'               TO EX-CAMPO
+               MOVE 'CEP NAO NUMERICO OU FORA DA FAIXA DA UF'
+                                         TO EX-MOTIVO
+               PERFORM P329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O DDD CONTRA A TABELA TABDDD01 E CONFIRMA QUE O PREFIXO
+      * E O SUFIXO SAO NUMERICOS. WS-PREFIXO/WS-SUFIXO EM LAYOUT001 E
+      * CADREG01 SAO PIC X(04) FIXOS, LAYOUT JA USADO PELO ARQUIVO
+      * CADASTRO-PESSOAS E POR TODOS OS PROGRAMAS QUE O LEEM; NAO HA
+      * COMO ESSE CAMPO CARREGAR O NONO DIGITO DO CELULAR PARA DAR UMA
+      * DISCRIMINACAO DE TAMANHO FIXO x MOVEL. POR ISSO A VALIDACAO SE
+      * LIMITA A DDD + NUMERICO, DE PROPOSITO.
+      ******************************************************************
+       P322-VALIDAR-TELEFONE.
+           MOVE 'N'                     TO WS-TEL-SITUACAO
+           IF WS-PAIS = '55'
+                              AND WS-PREFIXO IS NUMERIC
+                              AND WS-SUFIXO IS NUMERIC
+               SET TAB-DDD-IDX           TO 1
+               SEARCH TAB-DDD-OCOR
+                   AT END
+                       CONTINUE
+                   WHEN TAB-DDD-COD (TAB-DDD-IDX) = WS-DDD
+                       SET TEL-VALIDO   TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT TEL-VALIDO
+               MOVE 'TELEFONE'          TO EX-CAMPO
+               MOVE 'DDD INVALIDO OU PREFIXO/SUFIXO NAO NUMERICO'
+                                         TO EX-MOTIVO
+               PERFORM P329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * VALIDA O CPF PELO ALGORITMO PADRAO DE DIGITO VERIFICADOR
+      * MODULO 11 (DOIS DIGITOS VERIFICADORES)
+      ******************************************************************
+       P323-VALIDAR-CPF.
+           MOVE 'N'                     TO WS-CPF-SITUACAO
+           MOVE WS-CPF-BASE             TO WS-CPF-TEXTO (1:9)
+           MOVE WS-CPF-DV                TO WS-CPF-TEXTO (10:2)
+
+           MOVE ZEROS                   TO WS-CPF-SOMA
+           PERFORM P324-SOMAR-DIGITO-1
+               VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 9
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0                   TO WS-CPF-DV-CALC-1
+           ELSE
+               COMPUTE WS-CPF-DV-CALC-1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS                   TO WS-CPF-SOMA
+           PERFORM P325-SOMAR-DIGITO-2
+               VARYING WS-CPF-IDX FROM 1 BY 1 UNTIL WS-CPF-IDX > 10
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0                   TO WS-CPF-DV-CALC-2
+           ELSE
+               COMPUTE WS-CPF-DV-CALC-2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-DV-CALC-1 = WS-CPF-DIGITO (10)
+                              AND WS-CPF-DV-CALC-2 = WS-CPF-DIGITO (11)
+               SET CPF-VALIDO           TO TRUE
+           END-IF
+
+           IF NOT CPF-VALIDO
+               MOVE 'CPF'               TO EX-CAMPO
+               MOVE 'CPF COM DIGITO VERIFICADOR INVALIDO'
+                                         TO EX-MOTIVO
+               PERFORM P329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+       P324-SOMAR-DIGITO-1.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                   + (WS-CPF-DIGITO (WS-CPF-IDX) * (11 - WS-CPF-IDX))
+           .
+
+       P325-SOMAR-DIGITO-2.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                   + (WS-CPF-DIGITO (WS-CPF-IDX) * (12 - WS-CPF-IDX))
+           .
+
+      ******************************************************************
+      * RESOLVE WS-PROFISSAO PARA UM CODIGO DA TABELA TABPROF01
+      ******************************************************************
+       P326-VALIDAR-PROFISSAO.
+           MOVE 'N'                     TO WS-PROF-SITUACAO
+           SET TAB-PROF-IDX             TO 1
+           SEARCH TAB-PROF-OCOR
+               AT END
+                   CONTINUE
+               WHEN TAB-PROF-DESCRICAO (TAB-PROF-IDX) = WS-PROFISSAO
+                   MOVE TAB-PROF-COD (TAB-PROF-IDX) TO WS-PROFISSAO-COD
+                   SET PROF-VALIDO      TO TRUE
+           END-SEARCH
+           IF NOT PROF-VALIDO
+               MOVE 'PROFISSAO'         TO EX-CAMPO
+               MOVE 'PROFISSAO NAO CADASTRADA NA TABELA DE CODIGOS'
+                                         TO EX-MOTIVO
+               PERFORM P329-GRAVAR-EXCECAO
+           END-IF
+           .
+
+      ******************************************************************
+      * GRAVA UMA LINHA NO ARQUIVO DE EXCECOES PARA O REGISTRO ATUAL
+      ******************************************************************
+       P329-GRAVAR-EXCECAO.
+           MOVE WS-CHAVE                TO EX-CHAVE
+           MOVE FUNCTION
+               CONCATENATE(WS-PRIMEIRO-NOME ' ' WS-ULTIMO-NOME)
+                                         TO EX-NOME-COMPLETO
+           WRITE EX-REGISTRO-EXCECAO
+           IF WS-STATUS-EXCECOES NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR ARQ-EXCECOES. STATUS: '
+                       WS-STATUS-EXCECOES
+               PERFORM P999-ENCERRAR-COM-ERRO
+           END-IF
+           ADD 1                        TO WS-QTDE-EXCECOES
+           .
+
+      ******************************************************************
+      * MESMA FORMATACAO/EXIBICAO ORIGINAL DO CADASTRO, AGORA POR
+      * REGISTRO LIDO DO ARQUIVO EM VEZ DE UMA PESSOA FIXA
+      ******************************************************************
+       P330-FORMATAR-E-EXIBIR.
            MOVE ZEROS                  TO WS-TM-1
            INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
                             TALLYING WS-TM-1 FOR LEADING ' '
@@ -842,7 +1229,7 @@
            MOVE ZEROS                  TO WS-TM-1
            INSPECT FUNCTION REVERSE(WS-RUA)
                             TALLYING WS-TM-1 FOR LEADING ' '
-           MOVE ZEROS                  TO WS-TM-1
+           MOVE ZEROS                  TO WS-TM-2
            INSPECT FUNCTION REVERSE(WS-CIDADE)
                             TALLYING WS-TM-2 FOR LEADING ' '
            DISPLAY '3 - ENDERECO     : ' WS-RUA
@@ -856,6 +1243,73 @@
 
            DISPLAY '4 - NACIONALIDADE: ' WS-NACINALIDADE
            DISPLAY '5 - PROFISSAO    : ' WS-PROFISSAO
+           .
+
+      ******************************************************************
+      * CHECKPOINT DE RESTART: GRAVADO A CADA N REGISTROS PROCESSADOS
+      * (WS-CHECKPOINT-INTERVALO) COM A CHAVE DO ULTIMO REGISTRO LIDO
+      ******************************************************************
+       P340-GRAVAR-CHECKPOINT.
+           IF FUNCTION MOD(WS-QTDE-LIDOS, WS-CHECKPOINT-INTERVALO) = 0
+               MOVE 'CKPT000001'        TO CK-ID
+               MOVE WS-CHAVE            TO CK-CHAVE
+               MOVE WS-QTDE-LIDOS       TO CK-QTDE-PROCESSADA
+               MOVE WS-QTDE-VALIDOS     TO CK-QTDE-VALIDOS
+               MOVE WS-QTDE-EXCECOES    TO CK-QTDE-EXCECOES
+               ACCEPT CK-DATA-GRAVACAO  FROM DATE YYYYMMDD
+               ACCEPT CK-HORA-GRAVACAO  FROM TIME
+               IF CHECKPOINT-EXISTE
+                   REWRITE CK-REGISTRO-CHECKPOINT
+               ELSE
+                   WRITE CK-REGISTRO-CHECKPOINT
+                   SET CHECKPOINT-EXISTE TO TRUE
+               END-IF
+               IF WS-STATUS-CHECKPOINT NOT = '00'
+                   DISPLAY 'ERRO AO GRAVAR ARQ-CHECKPOINT. STATUS: '
+                           WS-STATUS-CHECKPOINT
+                   PERFORM P999-ENCERRAR-COM-ERRO
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * UMA VEZ QUE O CADASTRO TENHA SIDO LIDO POR COMPLETO (FIM DE
+      * ARQUIVO VERDADEIRO, NAO UM ABEND), O CHECKPOINT DEIXA DE SER
+      * NECESSARIO. ELE E APAGADO AQUI PARA QUE A PROXIMA EXECUCAO
+      * COMECE DO REGISTRO 1 EM VEZ DE REPOSICIONAR A PARTIR DO ULTIMO
+      * PONTO GRAVADO. SE O JOB ABENDAR, O FLUXO VAI PARA
+      * P999-ENCERRAR-COM-ERRO, QUE NAO PASSA POR AQUI, DE MODO QUE O
+      * CHECKPOINT PERMANECE DISPONIVEL PARA O RESTART.
+      ******************************************************************
+       P880-LIMPAR-CHECKPOINT.
+           IF CHECKPOINT-EXISTE
+               MOVE 'CKPT000001'        TO CK-ID
+               DELETE ARQ-CHECKPOINT
+               IF WS-STATUS-CHECKPOINT NOT = '00'
+                                  AND WS-STATUS-CHECKPOINT NOT = '23'
+                   DISPLAY 'ERRO AO APAGAR ARQ-CHECKPOINT. STATUS: '
+                           WS-STATUS-CHECKPOINT
+                   PERFORM P999-ENCERRAR-COM-ERRO
+               END-IF
+           END-IF
+           .
+
+       P900-ENCERRAR-ARQUIVOS.
+           PERFORM P880-LIMPAR-CHECKPOINT
+           CLOSE CADASTRO-PESSOAS
+           CLOSE ARQ-EXCECOES
+           CLOSE ARQ-CHECKPOINT
+           .
 
-            STOP RUN.
+      ******************************************************************
+      * ERRO FATAL DE I-O: FECHA O QUE ESTIVER ABERTO E ENCERRA O JOB
+      * COM RETURN-CODE DIFERENTE DE ZERO PARA O AGENDADOR BATCH.
+      ******************************************************************
+       P999-ENCERRAR-COM-ERRO.
+           MOVE 16                      TO WS-RETORNO
+           CLOSE CADASTRO-PESSOAS
+           CLOSE ARQ-EXCECOES
+           CLOSE ARQ-CHECKPOINT
+           MOVE WS-RETORNO               TO RETURN-CODE
+           STOP RUN.
        END PROGRAM Primeiro_programa.
